@@ -1,11 +1,431 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PGM1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TBLVSAM ASSIGN TO TBLVSAM
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TBL-VSAM-KEY
+               FILE STATUS IS WS-TBLVSAM-STATUS.
+           SELECT RPTFILE ASSIGN TO RPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPTFILE-STATUS.
+           SELECT OPTIONAL SNAPFILE ASSIGN TO SNAPFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SNAPFILE-STATUS.
+           SELECT AUDFILE ASSIGN TO AUDFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDFILE-STATUS.
+           SELECT MSTFILE ASSIGN TO MSTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MSTFILE-STATUS.
+           SELECT EXTFILE ASSIGN TO EXTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXTFILE-STATUS.
+           SELECT CKPTFILE ASSIGN TO CKPTFILE
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-CKPT-RELKEY
+               FILE STATUS IS WS-CKPTFILE-STATUS.
        DATA DIVISION.
-       01 VARS
-         05 TABLE_SIZE PIC 9(4).
-         05 MY_TABLE OCCURS 1 TO 10
+       FILE SECTION.
+       FD  TBLVSAM.
+           COPY TBLVREC.
+       FD  RPTFILE
+           RECORDING MODE IS F.
+           COPY RPTREC.
+       FD  SNAPFILE
+           RECORDING MODE IS F.
+           COPY SNPREC.
+       FD  AUDFILE
+           RECORDING MODE IS F.
+           COPY AUDREC.
+       FD  MSTFILE
+           RECORDING MODE IS F.
+           COPY MSTREC.
+       FD  EXTFILE
+           RECORDING MODE IS F.
+           COPY EXTREC.
+       FD  CKPTFILE
+           RECORDING MODE IS F.
+           COPY CKPTREC.
+       WORKING-STORAGE SECTION.
+       01 WS-MAX-TABLE-SIZE PIC 9(4) VALUE 9999.
+       01 VARS.
+         05 TABLE_SIZE PIC 9(4) VALUE ZERO.
+         05 MY_TABLE OCCURS 1 TO 9999
                         DEPENDING ON TABLE_SIZE
+                        ASCENDING KEY IS MY_TABLE
+                        INDEXED BY MY_TABLE_IDX
                         PIC X(10).
+       01 WS-TBLVSAM-STATUS PIC X(2) VALUE SPACES.
+       01 WS-TBLVSAM-EOF-SW PIC X(1) VALUE 'N'.
+           88 WS-TBLVSAM-EOF VALUE 'Y'.
+       01 WS-LOOKUP-CODE PIC X(10).
+       01 WS-LOOKUP-FOUND-SW PIC X(1) VALUE 'N'.
+           88 WS-LOOKUP-FOUND VALUE 'Y' FALSE 'N'.
+       01 WS-PRINT-LINE.
+           05 WS-PRINT-ENTRY-NO    PIC ZZZ9.
+           05 FILLER               PIC X(2) VALUE SPACES.
+           05 WS-PRINT-ENTRY-VALUE PIC X(10).
+           05 FILLER               PIC X(61) VALUE SPACES.
+       01 WS-RPTFILE-STATUS  PIC X(2) VALUE SPACES.
+       01 WS-SNAPFILE-STATUS PIC X(2) VALUE SPACES.
+       01 WS-AUDFILE-STATUS  PIC X(2) VALUE SPACES.
+       01 WS-EXTFILE-STATUS  PIC X(2) VALUE SPACES.
+       01 OLD-VARS.
+         05 OLD-TABLE-SIZE PIC 9(4) VALUE ZERO.
+         05 OLD-MY-TABLE OCCURS 1 TO 9999
+                        DEPENDING ON OLD-TABLE-SIZE
+                        PIC X(10).
+       01 WS-CHANGE-IDX PIC 9(4).
+       01 WS-OLD-IDX PIC 9(4).
+       01 WS-NEW-IDX PIC 9(4).
+       01 WS-CURRENT-DATE-TIME PIC X(21).
+       01 WS-RUN-DATE PIC X(8).
+       01 WS-RUN-TIME PIC X(8).
+       01 WS-MSTFILE-STATUS PIC X(2) VALUE SPACES.
+       01 WS-MSTFILE-EOF-SW PIC X(1) VALUE 'N'.
+           88 WS-MSTFILE-EOF VALUE 'Y'.
+       01 MST-VARS.
+         05 MST-COUNT PIC 9(4) VALUE ZERO.
+         05 MST-TABLE OCCURS 1 TO 9999
+                        DEPENDING ON MST-COUNT
+                        PIC X(10).
+       01 WS-RECONCILE-IDX PIC 9(4).
+       01 WS-MISMATCH-SW PIC X(1) VALUE 'N'.
+           88 WS-MISMATCH-FOUND VALUE 'Y'.
+       01 WS-FOUND-IN-MASTER-SW PIC X(1) VALUE 'N'.
+           88 WS-FOUND-IN-MASTER VALUE 'Y' FALSE 'N'.
+       01 WS-CKPTFILE-STATUS PIC X(2) VALUE SPACES.
+       01 WS-CKPT-RELKEY PIC 9(4) VALUE 1.
+       01 WS-RESTART-IDX PIC 9(4) VALUE 1.
+       01 WS-PROCESS-IDX PIC 9(4).
        PROCEDURE DIVISION.
-       STOP RUN.
-       
+       0000-MAIN-PARA.
+           PERFORM 5000-LOAD-PREVIOUS-SNAPSHOT.
+           PERFORM 1000-LOAD-TABLE.
+           PERFORM 2000-VALIDATE-TABLE-SIZE.
+           SORT MY_TABLE ASCENDING KEY MY_TABLE.
+           PERFORM 3000-PRINT-TABLE.
+           PERFORM 8000-RECONCILE-MASTER-TABLE.
+           PERFORM 9000-EXTRACT-TABLE.
+           PERFORM 9100-CHECK-FOR-CHECKPOINT.
+           PERFORM 9500-PROCESS-TABLE-ENTRIES.
+           PERFORM 6000-LOG-TABLE-CHANGES.
+           PERFORM 7000-SAVE-SNAPSHOT.
+           STOP RUN.
+
+       1000-LOAD-TABLE.
+           OPEN INPUT TBLVSAM.
+           IF WS-TBLVSAM-STATUS NOT = "00"
+               DISPLAY "PGM1 - TBLVSAM OPEN FAILED, STATUS "
+                   WS-TBLVSAM-STATUS " - RUN ABENDED"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           PERFORM UNTIL WS-TBLVSAM-EOF
+               READ TBLVSAM NEXT RECORD
+                   AT END
+                       SET WS-TBLVSAM-EOF TO TRUE
+                   NOT AT END
+                       IF TABLE_SIZE = WS-MAX-TABLE-SIZE
+                           CLOSE TBLVSAM
+                           DISPLAY "PGM1 - TBLVSAM HAS MORE THAN "
+                               WS-MAX-TABLE-SIZE
+                               " ACTIVE CODES - RUN ABENDED"
+                           MOVE 16 TO RETURN-CODE
+                           STOP RUN
+                       END-IF
+                       ADD 1 TO TABLE_SIZE
+                       MOVE TBL-VSAM-KEY TO MY_TABLE(TABLE_SIZE)
+               END-READ
+           END-PERFORM.
+           CLOSE TBLVSAM.
+
+       2000-VALIDATE-TABLE-SIZE.
+           IF TABLE_SIZE NOT NUMERIC
+               OR TABLE_SIZE < 1
+               OR TABLE_SIZE > WS-MAX-TABLE-SIZE
+               DISPLAY "PGM1 - INVALID TABLE_SIZE " TABLE_SIZE
+                   " - MUST BE 1 THRU " WS-MAX-TABLE-SIZE
+                   ", RUN ABENDED"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       3000-PRINT-TABLE.
+           OPEN OUTPUT RPTFILE.
+           IF WS-RPTFILE-STATUS NOT = "00"
+               DISPLAY "PGM1 - RPTFILE OPEN FAILED, STATUS "
+                   WS-RPTFILE-STATUS " - RUN ABENDED"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           MOVE SPACES TO RPT-LINE.
+           STRING "TABLE_SIZE = " TABLE_SIZE DELIMITED BY SIZE
+               INTO RPT-LINE.
+           WRITE RPT-RECORD.
+           PERFORM VARYING MY_TABLE_IDX FROM 1 BY 1
+                   UNTIL MY_TABLE_IDX > TABLE_SIZE
+               MOVE MY_TABLE_IDX TO WS-PRINT-ENTRY-NO
+               MOVE MY_TABLE(MY_TABLE_IDX) TO WS-PRINT-ENTRY-VALUE
+               MOVE WS-PRINT-LINE TO RPT-LINE
+               WRITE RPT-RECORD
+           END-PERFORM.
+           CLOSE RPTFILE.
+
+       4000-LOOKUP-CODE.
+           SET WS-LOOKUP-FOUND TO FALSE
+           SEARCH ALL MY_TABLE
+               AT END
+                   SET WS-LOOKUP-FOUND TO FALSE
+               WHEN MY_TABLE(MY_TABLE_IDX) = WS-LOOKUP-CODE
+                   SET WS-LOOKUP-FOUND TO TRUE
+           END-SEARCH.
+
+       5000-LOAD-PREVIOUS-SNAPSHOT.
+           MOVE ZERO TO OLD-TABLE-SIZE.
+           OPEN INPUT SNAPFILE.
+           IF WS-SNAPFILE-STATUS = "00"
+               PERFORM UNTIL WS-SNAPFILE-STATUS = "10"
+                   READ SNAPFILE
+                   IF WS-SNAPFILE-STATUS = "00"
+                       IF SNP-HEADER
+                           MOVE SNP-TABLE-SIZE TO OLD-TABLE-SIZE
+                       ELSE
+                           MOVE SNP-ENTRY-VALUE
+                               TO OLD-MY-TABLE(SNP-ENTRY-INDEX)
+                       END-IF
+                   END-IF
+               END-PERFORM
+               CLOSE SNAPFILE
+           END-IF.
+
+       6000-LOG-TABLE-CHANGES.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+           MOVE WS-CURRENT-DATE-TIME(1:8) TO WS-RUN-DATE.
+           MOVE WS-CURRENT-DATE-TIME(9:8) TO WS-RUN-TIME.
+           OPEN EXTEND AUDFILE.
+           IF WS-AUDFILE-STATUS NOT = "00"
+               OPEN OUTPUT AUDFILE
+           END-IF.
+           IF WS-AUDFILE-STATUS NOT = "00"
+               DISPLAY "PGM1 - AUDFILE OPEN FAILED, STATUS "
+                   WS-AUDFILE-STATUS " - RUN ABENDED"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           IF OLD-TABLE-SIZE NOT = TABLE_SIZE
+               MOVE WS-RUN-DATE TO AUD-RUN-DATE
+               MOVE WS-RUN-TIME TO AUD-RUN-TIME
+               MOVE OLD-TABLE-SIZE TO AUD-OLD-TABLE-SIZE
+               MOVE TABLE_SIZE TO AUD-NEW-TABLE-SIZE
+               SET AUD-SIZE-CHANGE TO TRUE
+               MOVE ZERO TO AUD-ENTRY-INDEX
+               MOVE SPACES TO AUD-OLD-VALUE
+               MOVE SPACES TO AUD-NEW-VALUE
+               WRITE AUDIT-RECORD
+           END-IF.
+      * MY_TABLE and OLD-MY-TABLE are both in ascending sorted order
+      * (MY_TABLE is sorted at 0000-MAIN-PARA, and the prior run sorted
+      * it the same way before saving it as OLD-MY-TABLE), so the two
+      * are diffed as sorted lists - walking both in lockstep by value
+      * rather than by position - so an insertion or deletion in the
+      * middle of the range reports only the one code that actually
+      * changed instead of shifting every following entry out of
+      * alignment and reporting it as changed too.
+           MOVE 1 TO WS-OLD-IDX.
+           MOVE 1 TO WS-NEW-IDX.
+           PERFORM UNTIL WS-OLD-IDX > OLD-TABLE-SIZE
+                   AND WS-NEW-IDX > TABLE_SIZE
+               EVALUATE TRUE
+                   WHEN WS-OLD-IDX > OLD-TABLE-SIZE
+                       PERFORM 6100-LOG-ENTRY-ADDED
+                       ADD 1 TO WS-NEW-IDX
+                   WHEN WS-NEW-IDX > TABLE_SIZE
+                       PERFORM 6200-LOG-ENTRY-REMOVED
+                       ADD 1 TO WS-OLD-IDX
+                   WHEN OLD-MY-TABLE(WS-OLD-IDX) = MY_TABLE(WS-NEW-IDX)
+                       ADD 1 TO WS-OLD-IDX
+                       ADD 1 TO WS-NEW-IDX
+                   WHEN OLD-MY-TABLE(WS-OLD-IDX) < MY_TABLE(WS-NEW-IDX)
+                       PERFORM 6200-LOG-ENTRY-REMOVED
+                       ADD 1 TO WS-OLD-IDX
+                   WHEN OTHER
+                       PERFORM 6100-LOG-ENTRY-ADDED
+                       ADD 1 TO WS-NEW-IDX
+               END-EVALUATE
+           END-PERFORM.
+           CLOSE AUDFILE.
+
+       6100-LOG-ENTRY-ADDED.
+           MOVE WS-RUN-DATE TO AUD-RUN-DATE
+           MOVE WS-RUN-TIME TO AUD-RUN-TIME
+           MOVE OLD-TABLE-SIZE TO AUD-OLD-TABLE-SIZE
+           MOVE TABLE_SIZE TO AUD-NEW-TABLE-SIZE
+           SET AUD-ENTRY-CHANGE TO TRUE
+           MOVE WS-NEW-IDX TO AUD-ENTRY-INDEX
+           MOVE SPACES TO AUD-OLD-VALUE
+           MOVE MY_TABLE(WS-NEW-IDX) TO AUD-NEW-VALUE
+           WRITE AUDIT-RECORD.
+
+       6200-LOG-ENTRY-REMOVED.
+           MOVE WS-RUN-DATE TO AUD-RUN-DATE
+           MOVE WS-RUN-TIME TO AUD-RUN-TIME
+           MOVE OLD-TABLE-SIZE TO AUD-OLD-TABLE-SIZE
+           MOVE TABLE_SIZE TO AUD-NEW-TABLE-SIZE
+           SET AUD-ENTRY-CHANGE TO TRUE
+           MOVE WS-OLD-IDX TO AUD-ENTRY-INDEX
+           MOVE OLD-MY-TABLE(WS-OLD-IDX) TO AUD-OLD-VALUE
+           MOVE SPACES TO AUD-NEW-VALUE
+           WRITE AUDIT-RECORD.
+
+       7000-SAVE-SNAPSHOT.
+           OPEN OUTPUT SNAPFILE.
+           IF WS-SNAPFILE-STATUS NOT = "00"
+               DISPLAY "PGM1 - SNAPFILE OPEN FAILED, STATUS "
+                   WS-SNAPFILE-STATUS " - RUN ABENDED"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           SET SNP-HEADER TO TRUE
+           MOVE TABLE_SIZE TO SNP-TABLE-SIZE
+           MOVE ZERO TO SNP-ENTRY-INDEX
+           MOVE SPACES TO SNP-ENTRY-VALUE
+           WRITE SNAPSHOT-RECORD.
+           PERFORM VARYING WS-CHANGE-IDX FROM 1 BY 1
+                   UNTIL WS-CHANGE-IDX > TABLE_SIZE
+               SET SNP-DETAIL TO TRUE
+               MOVE TABLE_SIZE TO SNP-TABLE-SIZE
+               MOVE WS-CHANGE-IDX TO SNP-ENTRY-INDEX
+               MOVE MY_TABLE(WS-CHANGE-IDX) TO SNP-ENTRY-VALUE
+               WRITE SNAPSHOT-RECORD
+           END-PERFORM.
+           CLOSE SNAPFILE.
+
+       8000-RECONCILE-MASTER-TABLE.
+           OPEN INPUT MSTFILE.
+           IF WS-MSTFILE-STATUS NOT = "00"
+               DISPLAY "PGM1 - MSTFILE OPEN FAILED, STATUS "
+                   WS-MSTFILE-STATUS " - RUN ABENDED"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           PERFORM UNTIL WS-MSTFILE-EOF
+               READ MSTFILE
+                   AT END
+                       SET WS-MSTFILE-EOF TO TRUE
+                   NOT AT END
+                       IF MST-COUNT = WS-MAX-TABLE-SIZE
+                           DISPLAY "PGM1 - MSTFILE EXCEEDS "
+                               WS-MAX-TABLE-SIZE " ENTRIES"
+                               " - RUN ABENDED"
+                           MOVE 16 TO RETURN-CODE
+                           STOP RUN
+                       END-IF
+                       ADD 1 TO MST-COUNT
+                       MOVE MST-CODE TO MST-TABLE(MST-COUNT)
+               END-READ
+           END-PERFORM.
+           CLOSE MSTFILE.
+
+           PERFORM VARYING WS-RECONCILE-IDX FROM 1 BY 1
+                   UNTIL WS-RECONCILE-IDX > MST-COUNT
+               MOVE MST-TABLE(WS-RECONCILE-IDX) TO WS-LOOKUP-CODE
+               PERFORM 4000-LOOKUP-CODE
+               IF NOT WS-LOOKUP-FOUND
+                   DISPLAY "PGM1 - CODE IN MASTER NOT IN TABLE: "
+                       WS-LOOKUP-CODE
+                   SET WS-MISMATCH-FOUND TO TRUE
+               END-IF
+           END-PERFORM.
+
+           PERFORM VARYING MY_TABLE_IDX FROM 1 BY 1
+                   UNTIL MY_TABLE_IDX > TABLE_SIZE
+               SET WS-FOUND-IN-MASTER TO FALSE
+               PERFORM VARYING WS-RECONCILE-IDX FROM 1 BY 1
+                       UNTIL WS-RECONCILE-IDX > MST-COUNT
+                       OR WS-FOUND-IN-MASTER
+                   IF MST-TABLE(WS-RECONCILE-IDX)
+                       = MY_TABLE(MY_TABLE_IDX)
+                       SET WS-FOUND-IN-MASTER TO TRUE
+                   END-IF
+               END-PERFORM
+               IF NOT WS-FOUND-IN-MASTER
+                   DISPLAY "PGM1 - CODE IN TABLE NOT IN MASTER: "
+                       MY_TABLE(MY_TABLE_IDX)
+                   SET WS-MISMATCH-FOUND TO TRUE
+               END-IF
+           END-PERFORM.
+
+           IF WS-MISMATCH-FOUND
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+
+       9000-EXTRACT-TABLE.
+           OPEN OUTPUT EXTFILE.
+           IF WS-EXTFILE-STATUS NOT = "00"
+               DISPLAY "PGM1 - EXTFILE OPEN FAILED, STATUS "
+                   WS-EXTFILE-STATUS " - RUN ABENDED"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           PERFORM VARYING MY_TABLE_IDX FROM 1 BY 1
+                   UNTIL MY_TABLE_IDX > TABLE_SIZE
+               MOVE TABLE_SIZE TO EXT-TABLE-SIZE
+               MOVE MY_TABLE_IDX TO EXT-ENTRY-INDEX
+               MOVE MY_TABLE(MY_TABLE_IDX) TO EXT-ENTRY-VALUE
+               WRITE EXTRACT-RECORD
+           END-PERFORM.
+           CLOSE EXTFILE.
+
+       9100-CHECK-FOR-CHECKPOINT.
+           MOVE 1 TO WS-RESTART-IDX.
+           MOVE 1 TO WS-CKPT-RELKEY.
+           OPEN I-O CKPTFILE.
+           IF WS-CKPTFILE-STATUS NOT = "00"
+               CLOSE CKPTFILE
+               OPEN OUTPUT CKPTFILE
+               CLOSE CKPTFILE
+               OPEN I-O CKPTFILE
+           END-IF.
+      * CKPTFILE is a VSAM RRDS predefined by IDCAMS, so OPEN I-O above
+      * succeeds (status 00) even against a brand-new, empty cluster
+      * with no record at relative key 1 yet - a successful OPEN does
+      * not mean the initial record exists. READ is what tells us
+      * that: status 00 means a real checkpoint was found, any other
+      * status means this is effectively a first run and the initial
+      * record still needs to be WRITTEN (not REWRITTEN).
+           READ CKPTFILE.
+           IF WS-CKPTFILE-STATUS = "00"
+               IF CKPT-TABLE-SIZE = TABLE_SIZE
+                   COMPUTE WS-RESTART-IDX = CKPT-LAST-INDEX + 1
+               END-IF
+           ELSE
+               MOVE ZERO TO CKPT-TABLE-SIZE
+               MOVE ZERO TO CKPT-LAST-INDEX
+               WRITE CHECKPOINT-RECORD
+               MOVE 1 TO WS-RESTART-IDX
+           END-IF.
+
+       9500-PROCESS-TABLE-ENTRIES.
+           PERFORM VARYING WS-PROCESS-IDX FROM WS-RESTART-IDX BY 1
+                   UNTIL WS-PROCESS-IDX > TABLE_SIZE
+               DISPLAY "PGM1 - PROCESSING ENTRY " WS-PROCESS-IDX
+                   ": " MY_TABLE(WS-PROCESS-IDX)
+               PERFORM 9600-WRITE-CHECKPOINT
+           END-PERFORM.
+           PERFORM 9700-CLEAR-CHECKPOINT.
+
+       9600-WRITE-CHECKPOINT.
+           MOVE TABLE_SIZE TO CKPT-TABLE-SIZE.
+           MOVE WS-PROCESS-IDX TO CKPT-LAST-INDEX.
+           REWRITE CHECKPOINT-RECORD.
+
+       9700-CLEAR-CHECKPOINT.
+           MOVE TABLE_SIZE TO CKPT-TABLE-SIZE.
+           MOVE ZERO TO CKPT-LAST-INDEX.
+           REWRITE CHECKPOINT-RECORD.
+           CLOSE CKPTFILE.
