@@ -0,0 +1,123 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TBLMAINT.
+      * Maintains the TBLVSAM control-code KSDS that PGM1 reads at
+      * start of run, so adding a code no longer requires recompiling
+      * PGM1.  Driven by a sequential transaction file of add/update/
+      * delete requests.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANFILE ASSIGN TO TRANFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANFILE-STATUS.
+           SELECT TBLVSAM ASSIGN TO TBLVSAM
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TBL-VSAM-KEY
+               FILE STATUS IS WS-TBLVSAM-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANFILE
+           RECORDING MODE IS F.
+           COPY TRANREC.
+       FD  TBLVSAM.
+           COPY TBLVREC.
+       WORKING-STORAGE SECTION.
+       01 WS-TBLVSAM-STATUS  PIC X(2) VALUE SPACES.
+       01 WS-TRANFILE-STATUS PIC X(2) VALUE SPACES.
+       01 WS-TRANFILE-EOF-SW PIC X(1) VALUE 'N'.
+           88 WS-TRANFILE-EOF VALUE 'Y'.
+       01 WS-TBLVSAM-BROWSE-EOF-SW PIC X(1) VALUE 'N'.
+           88 WS-TBLVSAM-BROWSE-EOF VALUE 'Y'.
+       01 WS-TBLVSAM-COUNT PIC 9(4) VALUE ZERO.
+      * PGM1's MY_TABLE mirrors TBLVSAM into a PIC 9(4)-bounded
+      * OCCURS 1 TO 9999 table, so TBLMAINT must not let active rows
+      * exceed that ceiling or PGM1's next run is guaranteed to abend.
+       01 WS-MAX-ACTIVE-CODES PIC 9(4) VALUE 9999.
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 0100-COUNT-ACTIVE-RECORDS.
+           OPEN INPUT TRANFILE.
+           IF WS-TRANFILE-STATUS NOT = "00"
+               DISPLAY "TBLMAINT - TRANFILE OPEN FAILED, STATUS "
+                   WS-TRANFILE-STATUS " - RUN ABENDED"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN I-O TBLVSAM.
+           IF WS-TBLVSAM-STATUS NOT = "00"
+               DISPLAY "TBLMAINT - TBLVSAM OPEN FAILED, STATUS "
+                   WS-TBLVSAM-STATUS " - RUN ABENDED"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           PERFORM UNTIL WS-TRANFILE-EOF
+               READ TRANFILE
+                   AT END
+                       SET WS-TRANFILE-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 1000-APPLY-TRANSACTION
+               END-READ
+           END-PERFORM.
+           CLOSE TRANFILE.
+           CLOSE TBLVSAM.
+           STOP RUN.
+
+       0100-COUNT-ACTIVE-RECORDS.
+           MOVE ZERO TO WS-TBLVSAM-COUNT.
+           OPEN INPUT TBLVSAM.
+           IF WS-TBLVSAM-STATUS NOT = "00"
+               DISPLAY "TBLMAINT - TBLVSAM OPEN FAILED, STATUS "
+                   WS-TBLVSAM-STATUS " - RUN ABENDED"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           PERFORM UNTIL WS-TBLVSAM-BROWSE-EOF
+               READ TBLVSAM NEXT RECORD
+                   AT END
+                       SET WS-TBLVSAM-BROWSE-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-TBLVSAM-COUNT
+               END-READ
+           END-PERFORM.
+           CLOSE TBLVSAM.
+
+       1000-APPLY-TRANSACTION.
+           MOVE TRAN-KEY TO TBL-VSAM-KEY.
+           EVALUATE TRUE
+               WHEN TRAN-ADD
+                   IF WS-TBLVSAM-COUNT >= WS-MAX-ACTIVE-CODES
+                       DISPLAY "TBLMAINT - ADD FAILED, TBLVSAM ALREADY"
+                           " HAS " WS-MAX-ACTIVE-CODES
+                           " ACTIVE CODES: " TRAN-KEY
+                   ELSE
+                       MOVE TRAN-DESC TO TBL-VSAM-DESC
+                       WRITE TBL-VSAM-RECORD
+                           INVALID KEY
+                               DISPLAY "TBLMAINT - ADD FAILED, DUP KEY:"
+                                   TRAN-KEY
+                           NOT INVALID KEY
+                               ADD 1 TO WS-TBLVSAM-COUNT
+                       END-WRITE
+                   END-IF
+               WHEN TRAN-UPDATE
+                   READ TBLVSAM
+                       INVALID KEY
+                           DISPLAY "TBLMAINT - UPDATE FAILED, NO KEY: "
+                               TRAN-KEY
+                       NOT INVALID KEY
+                           MOVE TRAN-DESC TO TBL-VSAM-DESC
+                           REWRITE TBL-VSAM-RECORD
+                   END-READ
+               WHEN TRAN-DELETE
+                   DELETE TBLVSAM RECORD
+                       INVALID KEY
+                           DISPLAY "TBLMAINT - DELETE FAILED, NO KEY: "
+                               TRAN-KEY
+                       NOT INVALID KEY
+                           SUBTRACT 1 FROM WS-TBLVSAM-COUNT
+                   END-DELETE
+               WHEN OTHER
+                   DISPLAY "TBLMAINT - INVALID TRAN ACTION: "
+                       TRAN-ACTION
+           END-EVALUATE.
