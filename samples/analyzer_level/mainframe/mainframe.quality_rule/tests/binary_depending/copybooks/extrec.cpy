@@ -0,0 +1,7 @@
+      * EXTREC - fixed-width downstream feed extract of MY_TABLE,
+      * one record per loaded entry, written after PGM1's load/
+      * validate/reconcile logic has run
+       01 EXTRACT-RECORD.
+           05 EXT-TABLE-SIZE  PIC 9(04).
+           05 EXT-ENTRY-INDEX PIC 9(04).
+           05 EXT-ENTRY-VALUE PIC X(10).
