@@ -0,0 +1,10 @@
+      * SNPREC - prior-run snapshot of MY_TABLE, used by PGM1 to detect
+      * what changed since the last run (one header record per run
+      * followed by one detail record per loaded entry)
+       01 SNAPSHOT-RECORD.
+           05 SNP-REC-TYPE    PIC X(01).
+               88 SNP-HEADER    VALUE 'H'.
+               88 SNP-DETAIL    VALUE 'D'.
+           05 SNP-TABLE-SIZE  PIC 9(04).
+           05 SNP-ENTRY-INDEX PIC 9(04).
+           05 SNP-ENTRY-VALUE PIC X(10).
