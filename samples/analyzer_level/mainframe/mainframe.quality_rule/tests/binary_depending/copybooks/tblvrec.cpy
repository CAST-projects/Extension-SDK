@@ -0,0 +1,6 @@
+      * TBLVREC - control-code VSAM KSDS record layout
+      * key = the code value carried into MY_TABLE; maintained online
+      * by TBLMAINT instead of a recompile of PGM1
+       01 TBL-VSAM-RECORD.
+           05 TBL-VSAM-KEY  PIC X(10).
+           05 TBL-VSAM-DESC PIC X(30).
