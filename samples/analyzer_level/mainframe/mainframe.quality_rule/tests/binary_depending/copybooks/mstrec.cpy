@@ -0,0 +1,4 @@
+      * MSTREC - authoritative master reference list of valid codes,
+      * used by PGM1 to reconcile what actually loaded into MY_TABLE
+       01 MST-RECORD.
+           05 MST-CODE PIC X(10).
