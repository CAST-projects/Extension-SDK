@@ -0,0 +1,8 @@
+      * TRANREC - TBLMAINT maintenance transaction record layout
+       01 TRAN-RECORD.
+           05 TRAN-ACTION PIC X(01).
+               88 TRAN-ADD    VALUE 'A'.
+               88 TRAN-UPDATE VALUE 'U'.
+               88 TRAN-DELETE VALUE 'D'.
+           05 TRAN-KEY    PIC X(10).
+           05 TRAN-DESC   PIC X(30).
