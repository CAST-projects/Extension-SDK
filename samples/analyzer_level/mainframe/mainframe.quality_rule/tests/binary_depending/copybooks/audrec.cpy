@@ -0,0 +1,14 @@
+      * AUDREC - PGM1 change-log record: one per run where the loaded
+      * TABLE_SIZE or an individual MY_TABLE entry differs from the
+      * prior run's snapshot
+       01 AUDIT-RECORD.
+           05 AUD-RUN-DATE       PIC X(08).
+           05 AUD-RUN-TIME       PIC X(08).
+           05 AUD-OLD-TABLE-SIZE PIC 9(04).
+           05 AUD-NEW-TABLE-SIZE PIC 9(04).
+           05 AUD-CHANGE-TYPE    PIC X(01).
+               88 AUD-SIZE-CHANGE  VALUE 'S'.
+               88 AUD-ENTRY-CHANGE VALUE 'E'.
+           05 AUD-ENTRY-INDEX    PIC 9(04).
+           05 AUD-OLD-VALUE      PIC X(10).
+           05 AUD-NEW-VALUE      PIC X(10).
