@@ -0,0 +1,3 @@
+      * RPTREC - MY_TABLE listing report line layout
+       01 RPT-RECORD.
+           05 RPT-LINE PIC X(80).
