@@ -0,0 +1,5 @@
+      * CKPTREC - PGM1 restart checkpoint: how far the per-entry
+      * processing loop over MY_TABLE got before the last abend
+       01 CHECKPOINT-RECORD.
+           05 CKPT-TABLE-SIZE PIC 9(04).
+           05 CKPT-LAST-INDEX PIC 9(04).
