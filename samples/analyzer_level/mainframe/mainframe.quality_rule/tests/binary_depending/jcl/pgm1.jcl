@@ -0,0 +1,84 @@
+//PGM1JOB  JOB (ACCTNO),'PGM1 DAILY LOAD',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------
+//* PGM1 OVERNIGHT BATCH STREAM
+//*
+//* STEP010  - VALIDATE that TBLVSAM (the control-code KSDS) is
+//*            cataloged and non-empty before PGM1 is allowed to
+//*            start. Uses ICETOOL COUNT ... EMPTY, which returns
+//*            RC=0 when the file IS empty and RC=12 when it has
+//*            records, so STEP020's COND test skips PGM1 on RC=0.
+//* STEP015  - DELETE the prior run's SNAPSHOT and EXTRACT datasets
+//*            so STEP020 recreates them fresh. Both are meant to
+//*            hold only the current run's data (SNAPSHOT is read
+//*            back whole by 5000-LOAD-PREVIOUS-SNAPSHOT, EXTRACT is
+//*            the current control-table feed for downstream jobs),
+//*            and on z/OS a sequential DD allocated DISP=MOD with
+//*            OPEN OUTPUT in the program appends rather than
+//*            replaces, so a delete-then-recreate each run is the
+//*            only way to get true replace semantics. SET MAXCC=0
+//*            after each DELETE so a first-ever run (dataset not
+//*            yet cataloged) doesn't fail the step. Skipped along
+//*            with STEP020 when STEP010 found the control file
+//*            empty, so an aborted run doesn't clobber the last
+//*            good snapshot/extract.
+//* STEP020  - PGM1 itself: loads/validates/reconciles the control
+//*            table, extracts it, processes each entry, and writes
+//*            the listing report and the change-log/snapshot audit
+//*            trail.
+//*
+//* RESTART INSTRUCTIONS
+//*   If this job abends in STEP020, resubmit with
+//*       RESTART=STEP015
+//*   on the JOB card (or the equivalent operator RESTART command) -
+//*   NOT RESTART=STEP020. SNAPFILE/EXTFILE are allocated DISP=NEW in
+//*   STEP020, and STEP015 is the only step that clears the prior
+//*   attempt's cataloged SNAPSHOT/EXTRACT datasets out of the way, so
+//*   restarting directly at STEP020 after it has already run once
+//*   (EXTRACT gets cataloged early, by 9000-EXTRACT-TABLE) fails
+//*   allocation before PGM1 is even invoked. Restarting at STEP015
+//*   reruns the delete and then STEP020; STEP015's COND test refers to
+//*   a step bypassed by the restart and so is treated as satisfied,
+//*   meaning STEP015 still runs. PGM1 itself reads CKPTFILE on startup
+//*   and resumes its per-entry processing from the first unprocessed
+//*   MY_TABLE entry instead of redoing completed work; CKPTFILE is
+//*   reset to "nothing done yet" once a run finishes all entries
+//*   cleanly. CKPTFILE is a VSAM RRDS, predefined by IDCAMS DEFINE
+//*   CLUSTER ... NUMBERED the same way TBLVSAM is predefined - a
+//*   restart must not re-run a step that redefines or deletes it, and
+//*   STEP015 does not touch it.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=ICETOOL
+//TOOLMSG  DD SYSOUT=*
+//DFSMSG   DD SYSOUT=*
+//CTLCHK   DD DSN=PROD.PGM1.TBLVSAM,DISP=SHR
+//TOOLIN   DD *
+  COUNT FROM(CTLCHK) EMPTY
+/*
+//*
+//STEP015  EXEC PGM=IDCAMS,COND=(0,EQ,STEP010)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE PROD.PGM1.SNAPSHOT
+  SET MAXCC = 0
+  DELETE PROD.PGM1.EXTRACT
+  SET MAXCC = 0
+/*
+//*
+//STEP020  EXEC PGM=PGM1,COND=(0,EQ,STEP010)
+//STEPLIB  DD DSN=PROD.PGM1.LOADLIB,DISP=SHR
+//TBLVSAM  DD DSN=PROD.PGM1.TBLVSAM,DISP=SHR
+//MSTFILE  DD DSN=PROD.PGM1.MASTER,DISP=SHR
+//RPTFILE  DD SYSOUT=*
+//SNAPFILE DD DSN=PROD.PGM1.SNAPSHOT,DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=19)
+//AUDFILE  DD DSN=PROD.PGM1.AUDIT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=49)
+//EXTFILE  DD DSN=PROD.PGM1.EXTRACT,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=18)
+//CKPTFILE DD DSN=PROD.PGM1.CHECKPOINT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
